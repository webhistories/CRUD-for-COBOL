@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       	PROGRAM-ID. MACHINE5.
+       	AUTHOR. CS2-2-GROUP8.
+       DATE-WRITTEN.  08AUG2026
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       	 SELECT LOANFILE ASSIGN TO DISK
+       	 ORGANIZATION IS INDEXED
+       	 ACCESS MODE IS DYNAMIC
+       	 RECORD KEY IS TRANSNO
+       	 FILE STATUS IS WS-LOANFILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOANFILE
+       	 LABEL RECORD IS STANDARD
+       	 VALUE OF FILE-ID IS "LOAN.Dat"
+       	 DATA RECORD IS LOAN-REC.
+       COPY LOANREC.
+       WORKING-STORAGE SECTION.
+       COPY WLOANREC.
+       01 W-LOA-DISPLAY	PIC ZZ,Z99.99.
+       01 W-TRANSNO-DISP	PIC ZZZ99.
+       01 W-NOMON-DISP	PIC Z9.
+       01 W-DUEDATE-DISP	PIC 9999/99/99.
+       01 W-DAYS-DISP	PIC ZZZZ9.
+       77 RCTR			PIC 9(3).
+       77 OVRCTR			PIC 9(3).
+       77 RESP			PIC A.
+       77 WS-LOANFILE-STATUS PIC XX.
+       77 WS-TODAY		PIC 9(8).
+       77 WS-DAYS-OVERDUE	PIC S9(6).
+
+       SCREEN SECTION.
+       01  CLRSCR.
+       	 05 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+       	OPEN INPUT LOANFILE.
+       	MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+       	MOVE 0 TO RCTR.
+       	MOVE 0 TO OVRCTR.
+       	DISPLAY CLRSCR.
+       	PERFORM HEADER-RTN.
+       	READ LOANFILE NEXT RECORD INTO W-LOAN-REC AT END
+       		DISPLAY "FILE IS EMPTY!!! " LINE 5 COL 26
+       		MOVE "N" TO RESP.
+       	PERFORM CHECK-REC-RTN THRU END-CHECK-REC-RTN
+       			UNTIL RESP = "N" OR RESP = "n".
+       	PERFORM FOOTER-RTN.
+       	TERMINATE-RTN.
+       		CLOSE LOANFILE.
+       		STOP RUN.
+       	HEADER-RTN.
+       		DISPLAY "56 Matubo St., Makati City"
+       			LINE 2 COL 28.
+       		DISPLAY "TAMBUNTING PAWNSHOP"
+       		LINE 1 COL 30.
+       		DISPLAY "Overdue / Delinquency Report"
+       		LINE 5 COL 26.
+       		DISPLAY "TRANS." LINE 8 COL 2.
+       		DISPLAY "NO." LINE 9 COL 3.
+       		DISPLAY "CLIENT NAME" LINE 8 COL 15.
+       		DISPLAY "LOAN" LINE 8 COL 35.
+       		DISPLAY "AMOUNT" LINE 9 COL 34.
+       		DISPLAY "DUE" LINE 8 COL 48.
+       		DISPLAY "DATE" LINE 9 COL 48.
+       		DISPLAY "DAYS" LINE 8 COL 61.
+       		DISPLAY "OVERDUE" LINE 9 COL 59.
+       		DISPLAY " ".
+       	END-HEADER-RTN.
+       	CHECK-REC-RTN.
+       		ADD 1 TO RCTR.
+       		IF (W-DUEDATE < WS-TODAY)
+       			ADD 1 TO OVRCTR
+       			COMPUTE WS-DAYS-OVERDUE =
+       				FUNCTION INTEGER-OF-DATE(WS-TODAY) -
+       				FUNCTION INTEGER-OF-DATE(W-DUEDATE)
+       			PERFORM DETAIL-RTN
+       		END-IF.
+       		READ LOANFILE NEXT RECORD INTO W-LOAN-REC AT END
+       			MOVE "N" TO RESP.
+       	END-CHECK-REC-RTN.
+       	DETAIL-RTN.
+       		MOVE W-DECIMAL TO W-LOA-DISPLAY.
+       		MOVE W-TRANSNO TO W-TRANSNO-DISP.
+       		MOVE W-DUEDATE TO W-DUEDATE-DISP.
+       		MOVE WS-DAYS-OVERDUE TO W-DAYS-DISP.
+       		DISPLAY " " W-TRANSNO-DISP "      "
+       		W-CLNAME "P" W-LOA-DISPLAY "  "
+       		W-DUEDATE-DISP "   " W-DAYS-DISP.
+       	END-DETAIL-RTN.
+       	FOOTER-RTN.
+       		DISPLAY " ".
+       		DISPLAY "RECORDS SCANNED: " RCTR "   OVERDUE: " OVRCTR.
+       	END-FOOTER-RTN.
