@@ -7,69 +7,206 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       	 SELECT LOANFILE ASSIGN TO DISK.
+       	 SELECT LOANFILE ASSIGN TO DISK
+       	 ORGANIZATION IS INDEXED
+       	 ACCESS MODE IS DYNAMIC
+       	 RECORD KEY IS TRANSNO
+       	 FILE STATUS IS WS-LOANFILE-STATUS.
+       	 SELECT AUDITLOG ASSIGN TO "AUDIT.log"
+       	 ORGANIZATION IS LINE SEQUENTIAL
+       	 FILE STATUS IS WS-AUDITLOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  LOANFILE
        	 LABEL RECORD IS STANDARD
        	 VALUE OF FILE-ID IS "LOAN.Dat"
        	 DATA RECORD IS LOAN-REC.
-       01	 LOAN-REC.
-       	 05 TRANSNO		PIC 9(5).
-       	 05 CLNAME 		PIC X(20).
-       	 05 ADDRS 		PIC X(15).
-       	 05 TELNO		PIC 9(7).
-       	 05 LOA			PIC 99999V99.
-       	 05 NOMON		PIC 9(2).
-       	 05 INTEREST 	PIC 9999V99.
-       	 05 TLOAN		PIC 99999V99.
+       COPY LOANREC.
+       FD  AUDITLOG
+       	 LABEL RECORD IS STANDARD.
+       01  AUDIT-REC			PIC X(60).
        WORKING-STORAGE SECTION.
-       01	 W-LOAN-REC.	 
-       	 05 W-TRANSNO	PIC 9(5).
-       	 05 W-CLNAME 	PIC X(20).
-       	 05 W-ADDRS 	PIC X(15).
-       	 05 W-TELNO		PIC 9(7).
-       	 05 W-LOA		PIC 99999V99.
-       	 05 W-NOMON		PIC 9(2).
-       	 05 W-INTEREST 	PIC 9999V99.
-       	 05 W-TLOAN		PIC 99999V99.
+       COPY WLOANREC.
+       COPY RATETBL.
        77 RCTR			PIC 9(3).
        77 RESP			PIC A.
        77 CORE            PIC A.
-       
+       77 WS-LOANFILE-STATUS PIC XX.
+       77 WS-AUDITLOG-STATUS PIC XX.
+       77 WS-DG-YYYY		PIC 9(4).
+       77 WS-DG-MM			PIC 9(2).
+       77 WS-DG-DD			PIC 9(2).
+       77 WS-TOTAL-MONTHS	PIC 9(4).
+       77 WS-DUE-YYYY		PIC 9(4).
+       77 WS-DUE-MM		PIC 9(2).
+       77 WS-NOMON-NUM		PIC 9(2).
+       77 RESP2			PIC A.
+       77 RESPS			PIC A.
+       77 WS-REC-COUNT		PIC 9(5).
+       77 WS-BACKUP-DATE	PIC 9(8).
+       77 WS-BACKUP-NAME	PIC X(21).
+       77 WS-BACKUP-CMD	PIC X(60).
+       77 WS-OPERATOR-ID	PIC X(10).
+       77 WS-AUDIT-ACTION	PIC X(10).
+       77 WS-AUDIT-TRANSNO	PIC 9(5).
+       77 WS-AUDIT-TIMESTAMP	PIC 9(14).
+       01 WS-WRITTEN-TABLE.
+       	 05 WS-WRITTEN-TRANSNO OCCURS 999 TIMES PIC 9(5).
+       77 WS-WRITTEN-CTR	PIC 9(3) VALUE 0.
+       77 WS-DUP-IDX		PIC 9(3).
+
        SCREEN SECTION.
        01  CLRSCR.
        	 05 BLANK SCREEN.
        
        PROCEDURE DIVISION.
        CREATE-EXT-RTN.
-       	 DISPLAY "CREATE OR EXTEND [C/E]?: ".
-      	 ACCEPT CORE.
+       	 MOVE "N" TO RESPS.
+       	 PERFORM UNTIL RESPS = "Y"
+       	 DISPLAY "CREATE OR EXTEND [C/E]?: "
+       	 ACCEPT CORE
+       	 PERFORM UNTIL CORE = "C" OR CORE = "c" OR CORE = "E"
+       	 OR CORE = "e"
+       	 	DISPLAY "INVALID CHOICE. ENTER C OR E: "
+       	 	ACCEPT CORE
+       	 END-PERFORM
+       	 IF (CORE = "C" OR CORE = "c")
+       	 	PERFORM COUNT-RECORDS-RTN THRU END-COUNT-RECORDS-RTN
+       	 	IF (WS-REC-COUNT > 0)
+       	 		DISPLAY "LOAN.Dat HAS " WS-REC-COUNT
+       	 			" RECS. ERASE THEM [Y/N]?: "
+       	 		ACCEPT RESPS
+       	 		IF (RESPS = "Y" OR RESPS = "y")
+       	 			PERFORM BACKUP-RTN THRU END-BACKUP-RTN
+       	 			MOVE "Y" TO RESPS
+       	 		ELSE
+       	 			MOVE "N" TO RESPS
+       	 		END-IF
+       	 	ELSE
+       	 		MOVE "Y" TO RESPS
+       	 	END-IF
+       	 ELSE
+       	 	MOVE "Y" TO RESPS
+       	 END-IF
+       	 END-PERFORM.
        	 IF (CORE = "C" OR CORE = "c")
        	 OPEN OUTPUT LOANFILE.
       	 IF (CORE="E" OR CORE="e")
-       	 OPEN EXTEND LOANFILE.
+       	 PERFORM COUNT-RECORDS-RTN THRU END-COUNT-RECORDS-RTN
+       	 OPEN I-O LOANFILE
+       	 IF (WS-LOANFILE-STATUS = "35")
+       	 	OPEN OUTPUT LOANFILE
+       	 ELSE
+       	 	IF (WS-LOANFILE-STATUS NOT = "00")
+       	 		DISPLAY "ERROR OPENING LOAN.Dat. STATUS: "
+       	 			WS-LOANFILE-STATUS
+       	 		STOP RUN
+       	 	END-IF
+       	 END-IF.
+       	 PERFORM MAIN-RTN.
        END-CREATE-EXT-RTN.
+       COUNT-RECORDS-RTN.
+       	 MOVE 0 TO WS-REC-COUNT.
+       	 OPEN INPUT LOANFILE.
+       	 IF (WS-LOANFILE-STATUS NOT = "35")
+       	 MOVE "Y" TO RESP2
+       	 READ LOANFILE NEXT RECORD AT END MOVE "N" TO RESP2
+       	 END-READ
+       	 PERFORM UNTIL RESP2 = "N"
+       	 	ADD 1 TO WS-REC-COUNT
+       	 	READ LOANFILE NEXT RECORD AT END MOVE "N" TO RESP2
+       	 	END-READ
+       	 END-PERFORM
+       	 CLOSE LOANFILE
+       	 END-IF.
+       END-COUNT-RECORDS-RTN.
+       BACKUP-RTN.
+       	 MOVE FUNCTION CURRENT-DATE(1:8) TO WS-BACKUP-DATE.
+       	 STRING "LOAN_" WS-BACKUP-DATE ".Dat.bak"
+       	 	DELIMITED BY SIZE INTO WS-BACKUP-NAME.
+       	 STRING "cp LOAN.Dat " WS-BACKUP-NAME
+       	 	DELIMITED BY SIZE INTO WS-BACKUP-CMD.
+       	 CALL "SYSTEM" USING WS-BACKUP-CMD.
+       END-BACKUP-RTN.
        MAIN-RTN.
-       	 COMPUTE RCTR = RCTR + 0.
+       	 IF (CORE = "E" OR CORE = "e")
+       	 	MOVE WS-REC-COUNT TO RCTR
+       	 ELSE
+       	 	MOVE 0 TO RCTR
+       	 END-IF.
+       	 DISPLAY "OPERATOR ID: ".
+       	 ACCEPT WS-OPERATOR-ID.
        	 MOVE "Y" TO RESP.
        	 PERFORM COMPUTE-RTN THRU END-COMPUTE-RTN. 
        	PERFORM COMPUTE2-RTN THRU END-COMPUTE2-RTN.
        	 PERFORM ACCEPT-REC-RTN THRU END-ACCEPT-REC-RTN
        		UNTIL RESP = "N" OR RESP = "n".
+       	 PERFORM TERMINATE-RTN.
        COMPUTE-RTN.
-       		IF (NOMON>0 AND NOMON<5)
-      		COMPUTE INTEREST = (.03 *  LOA). 
-       		IF (NOMON>4 AND NOMON<9)
-       		COMPUTE INTEREST = (.04 *  LOA). 
-       		IF (NOMON>9 AND NOMON<13)
-       		COMPUTE INTEREST = (.05 *  LOA).
-       		IF (NOMON>12)
-       		COMPUTE INTEREST = (.01 *  LOA). 
+       		IF (NOMON-TIER-1)
+       		COMPUTE INTEREST = (RATE-TIER-1 * LOA) END-IF.
+       		IF (NOMON-TIER-2)
+       		COMPUTE INTEREST = (RATE-TIER-2 * LOA) END-IF.
+       		IF (NOMON-TIER-3)
+       		COMPUTE INTEREST = (RATE-TIER-3 * LOA) END-IF.
+       		IF (NOMON-TIER-4)
+       		COMPUTE INTEREST = (RATE-TIER-4 * LOA) END-IF.
       	END-COMPUTE-RTN.
       	COMPUTE2-RTN.
       		COMPUTE TLOAN = (INTEREST + LOA).
       	END-COMPUTE2-RTN.
+       	COMPUTE-DUEDATE-RTN.
+       		MOVE FUNCTION CURRENT-DATE(1:8) TO W-DATEGRANTED.
+       		MOVE W-DATEGRANTED(1:4) TO WS-DG-YYYY.
+       		MOVE W-DATEGRANTED(5:2) TO WS-DG-MM.
+       		MOVE W-DATEGRANTED(7:2) TO WS-DG-DD.
+       		MOVE W-NOMON TO WS-NOMON-NUM.
+       		COMPUTE WS-TOTAL-MONTHS = WS-DG-MM + WS-NOMON-NUM.
+       		COMPUTE WS-DUE-YYYY = WS-DG-YYYY +
+       			((WS-TOTAL-MONTHS - 1) / 12).
+       		COMPUTE WS-DUE-MM = WS-TOTAL-MONTHS -
+       			(12 * ((WS-TOTAL-MONTHS - 1) / 12)).
+       		COMPUTE W-DUEDATE = (WS-DUE-YYYY * 10000) +
+       			(WS-DUE-MM * 100) + WS-DG-DD.
+       	END-COMPUTE-DUEDATE-RTN.
+       	CHECK-DUP-RTN.
+       	 IF (CORE = "E" OR CORE = "e")
+       	 MOVE W-TRANSNO TO TRANSNO
+       	 READ LOANFILE
+       	 	INVALID KEY MOVE "N" TO RESP2
+       	 	NOT INVALID KEY MOVE "Y" TO RESP2
+       	 END-READ
+       	 PERFORM UNTIL RESP2 = "N"
+       	 	DISPLAY "DUPLICATE TRANS. NO. REENTER: "
+       	 	ACCEPT W-TRANSNO
+       	 	MOVE W-TRANSNO TO TRANSNO
+       	 	READ LOANFILE
+       	 		INVALID KEY MOVE "N" TO RESP2
+       	 		NOT INVALID KEY MOVE "Y" TO RESP2
+       	 	END-READ
+       	 END-PERFORM
+       	 END-IF.
+       	 IF (CORE = "C" OR CORE = "c")
+       	 MOVE "N" TO RESP2
+       	 PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+       	 	UNTIL WS-DUP-IDX > WS-WRITTEN-CTR
+       	 	IF (W-TRANSNO = WS-WRITTEN-TRANSNO(WS-DUP-IDX))
+       	 		MOVE "Y" TO RESP2
+       	 	END-IF
+       	 END-PERFORM
+       	 PERFORM UNTIL RESP2 = "N"
+       	 	DISPLAY "DUPLICATE TRANS. NO. REENTER: "
+       	 	ACCEPT W-TRANSNO
+       	 	MOVE "N" TO RESP2
+       	 	PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+       	 		UNTIL WS-DUP-IDX > WS-WRITTEN-CTR
+       	 		IF (W-TRANSNO = WS-WRITTEN-TRANSNO(WS-DUP-IDX))
+       	 			MOVE "Y" TO RESP2
+       	 		END-IF
+       	 	END-PERFORM
+       	 END-PERFORM
+       	 END-IF.
+       	END-CHECK-DUP-RTN.
        TERMINATE-RTN.
        	 DISPLAY "END OF PROGRAM. EXITING NOW...".
        	 CLOSE LOANFILE.
@@ -81,6 +218,7 @@
        	 DISPLAY "RECORD NO. " RCTR.
        	 DISPLAY "TRANSACTION NO.: ".
        	 ACCEPT W-TRANSNO.
+       	 PERFORM CHECK-DUP-RTN THRU END-CHECK-DUP-RTN.
        	 DISPLAY "CLIENT NAME: ".
        	 ACCEPT W-CLNAME.
        	 DISPLAY "ADDRESS: ".
@@ -89,10 +227,48 @@
        	 ACCEPT W-TELNO.
        	 DISPLAY "LOAN AMOUNT: ".
        	 ACCEPT W-LOA.
-       	 DISPLAY "NO. OF MONTHS: ".	
+       	 PERFORM UNTIL W-DECIMAL > 0
+       	 	DISPLAY "INVALID AMOUNT. MUST BE > ZERO: "
+       	 	ACCEPT W-LOA
+       	 END-PERFORM.
+       	 DISPLAY "NO. OF MONTHS: ".
        	 ACCEPT W-NOMON.
-       	 
+       	 PERFORM UNTIL W-NOMON > 0
+       	 	DISPLAY "INVALID MONTHS. MUST BE > ZERO: "
+       	 	ACCEPT W-NOMON
+       	 END-PERFORM.
+       	 DISPLAY "ITEM PAWNED (DESCRIPTION): ".
+       	 ACCEPT W-ITEM-DESC.
+       	 DISPLAY "ITEM CATEGORY: ".
+       	 ACCEPT W-ITEM-CATEGORY.
+       	 DISPLAY "APPRAISED VALUE: ".
+       	 ACCEPT W-APPRAISED-VALUE.
+       	 MOVE "CURRENT" TO W-LOAN-STATUS.
+       	 PERFORM COMPUTE-DUEDATE-RTN THRU END-COMPUTE-DUEDATE-RTN.
+
        WRITE LOAN-REC FROM W-LOAN-REC.
+       ADD 1 TO WS-WRITTEN-CTR.
+       MOVE W-TRANSNO TO WS-WRITTEN-TRANSNO(WS-WRITTEN-CTR).
+       MOVE W-TRANSNO TO WS-AUDIT-TRANSNO.
+       MOVE "CREATE" TO WS-AUDIT-ACTION.
+       PERFORM WRITE-AUDIT-RTN THRU END-WRITE-AUDIT-RTN.
        DISPLAY "ENTER ANOTHER RECORD [Y/N]?:".
        ACCEPT RESP.
-       END-ACCEPT-REC-RTN.
\ No newline at end of file
+       END-ACCEPT-REC-RTN.
+       WRITE-AUDIT-RTN.
+       	 MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIMESTAMP.
+       	 OPEN EXTEND AUDITLOG.
+       	 IF (WS-AUDITLOG-STATUS = "35")
+       	 	OPEN OUTPUT AUDITLOG
+       	 END-IF.
+       	 STRING WS-AUDIT-TRANSNO DELIMITED BY SIZE
+       	 	"," DELIMITED BY SIZE
+       	 	FUNCTION TRIM(WS-AUDIT-ACTION) DELIMITED BY SIZE
+       	 	"," DELIMITED BY SIZE
+       	 	FUNCTION TRIM(WS-OPERATOR-ID) DELIMITED BY SIZE
+       	 	"," DELIMITED BY SIZE
+       	 	WS-AUDIT-TIMESTAMP DELIMITED BY SIZE
+       	 	INTO AUDIT-REC.
+       	 WRITE AUDIT-REC.
+       	 CLOSE AUDITLOG.
+       END-WRITE-AUDIT-RTN.
\ No newline at end of file
