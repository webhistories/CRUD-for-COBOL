@@ -7,35 +7,29 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       	 SELECT LOANFILE ASSIGN TO DISK.
+       	 SELECT LOANFILE ASSIGN TO DISK
+       	 ORGANIZATION IS INDEXED
+       	 ACCESS MODE IS DYNAMIC
+       	 RECORD KEY IS TRANSNO
+       	 FILE STATUS IS WS-LOANFILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  LOANFILE
        	 LABEL RECORD IS STANDARD
        	 VALUE OF FILE-ID IS "LOAN.Dat"
        	 DATA RECORD IS LOAN-REC.
-       01	 LOAN-REC.
-       	 05 TRANSNO		PIC 9(5).
-       	 05 CLNAME 		PIC X(20).
-       	 05 ADDRS 		PIC X(15).
-       	 05 TELNO		PIC 9(7).
-       	 05 LOA			PIC 99999V99.
-       	 05 NOMON		PIC 9(2).
-       	 05 INTEREST	PIC 9999V99.
-       	 05 TLOAN		PIC 99999V99.
+       COPY LOANREC.
        WORKING-STORAGE SECTION.
-       01	 W-LOAN-REC.	 
-       	 05 W-TRANSNO	PIC 9(5).
-       	 05 W-CLNAME 	PIC X(20).
-       	 05 W-ADDRS 	PIC X(15).
-       	 05 W-TELNO		PIC 9(7).
-       	 05 W-LOA		PIC 99999V99.
-       	 05 W-NOMON		PIC 9(2).
-       	 05 W-INTEREST 	PIC 9999V99.
-       	 05 W-TLOAN		PIC 99999V99.
+       COPY WLOANREC.
+       COPY RATETBL.
        77 RCTR			PIC 9(3).
-       77 RESP			PIC A. 
+       77 RESP			PIC A.
        77 CORE            PIC A.
+       77 WS-LOANFILE-STATUS PIC XX.
+       77 WS-LOOKUP-OPT	PIC A.
+       77 WS-SEARCH-NAME	PIC X(20).
+       77 WS-FOUND		PIC A.
+       77 WS-EOF			PIC A.
        
        SCREEN SECTION.
        01  CLRSCR.
@@ -67,28 +61,90 @@
        MAIN-RTN.
        	OPEN INPUT LOANFILE.
        	MOVE 0 TO RCTR.
-       	READ LOANFILE INTO W-LOAN-REC AT END
-       		DISPLAY "FILE IS EMPTY!!! " LINE 5 COL 26
-       		MOVE "N" TO RESP.
-      	PERFORM DISPLAY-REC-RTN THRU END-DISPLAY-REC-RTN
+       	MOVE "Y" TO RESP.
+       	PERFORM LOOKUP-PROMPT-RTN THRU END-LOOKUP-PROMPT-RTN
        			UNTIL RESP = "N" OR RESP = "n".
        	TERMINATE-RTN.
        		CLOSE LOANFILE.
        		STOP RUN.
        	COMPUTE-RTN.
-       		IF (NOMON>0 AND NOMON<5)
-      		COMPUTE INTEREST = (.03 *  LOA). 
-       		IF (NOMON>4 AND NOMON<9)
-       		COMPUTE INTEREST = (.04 *  LOA). 
-       		IF (NOMON>9 AND NOMON<13)
-       		COMPUTE INTEREST = (.05 *  LOA).
-       		IF (NOMON>12)
-       		COMPUTE INTEREST = (.01 *  LOA). 
+       		IF (NOMON-TIER-1)
+       		COMPUTE INTEREST = (RATE-TIER-1 * LOA) END-IF.
+       		IF (NOMON-TIER-2)
+       		COMPUTE INTEREST = (RATE-TIER-2 * LOA) END-IF.
+       		IF (NOMON-TIER-3)
+       		COMPUTE INTEREST = (RATE-TIER-3 * LOA) END-IF.
+       		IF (NOMON-TIER-4)
+       		COMPUTE INTEREST = (RATE-TIER-4 * LOA) END-IF.
       	END-COMPUTE-RTN.
       	COMPUTE2-RTN.
       		COMPUTE TLOAN = (INTEREST + LOA).
       	END-COMPUTE2-RTN.
-       	DISPLAY-REC-RTN. 
+       	LOOKUP-PROMPT-RTN.
+       		DISPLAY CLRSCR.
+       		DISPLAY "[<*****>]   LOOKUP LOAN RECORD   [<*****>]"
+       			LINE 2 COL 20.
+       		DISPLAY "  [1] LOOKUP BY TRANS. NO." LINE 4 COL 20.
+       		DISPLAY "  [2] LOOKUP BY CLIENT NAME" LINE 5 COL 20.
+       		DISPLAY "ENTER CHOICE [1/2]: " LINE 7 COL 20.
+       		ACCEPT WS-LOOKUP-OPT LINE 7 COL 42.
+       		PERFORM UNTIL WS-LOOKUP-OPT = "1" OR WS-LOOKUP-OPT = "2"
+       			DISPLAY "INVALID CHOICE. ENTER 1 OR 2: "
+       				LINE 8 COL 20
+       			ACCEPT WS-LOOKUP-OPT LINE 8 COL 52
+       		END-PERFORM.
+       		IF (WS-LOOKUP-OPT = "1")
+       			PERFORM LOOKUP-TRANSNO-RTN THRU
+       				END-LOOKUP-TRANSNO-RTN
+       		ELSE
+       			PERFORM LOOKUP-CLNAME-RTN THRU
+       				END-LOOKUP-CLNAME-RTN
+       		END-IF.
+       		DISPLAY "LOOKUP ANOTHER RECORD [Y/N]?: " LINE 18 COL 20.
+       		ACCEPT RESP LINE 18 COL 52.
+       	END-LOOKUP-PROMPT-RTN.
+       	LOOKUP-TRANSNO-RTN.
+       		DISPLAY "TRANSACTION NO.: " LINE 9 COL 20.
+       		ACCEPT W-TRANSNO LINE 9 COL 40.
+       		MOVE W-TRANSNO TO TRANSNO.
+       		READ LOANFILE INTO W-LOAN-REC
+       			INVALID KEY
+       			DISPLAY "TRANS. NO. NOT FOUND." LINE 17 COL 21
+       			MOVE "N" TO WS-FOUND
+       			NOT INVALID KEY
+       			MOVE "Y" TO WS-FOUND
+       		END-READ.
+       		IF (WS-FOUND = "Y")
+       			PERFORM SHOW-REC-RTN THRU END-SHOW-REC-RTN
+       		END-IF.
+       	END-LOOKUP-TRANSNO-RTN.
+       	LOOKUP-CLNAME-RTN.
+       		DISPLAY "CLIENT NAME: " LINE 9 COL 20.
+       		ACCEPT WS-SEARCH-NAME LINE 9 COL 40.
+       		MOVE "N" TO WS-FOUND.
+       		MOVE "N" TO WS-EOF.
+       		CLOSE LOANFILE.
+       		OPEN INPUT LOANFILE.
+       		READ LOANFILE NEXT RECORD INTO W-LOAN-REC AT END
+       			MOVE "Y" TO WS-EOF
+       		END-READ.
+       		PERFORM UNTIL WS-EOF = "Y" OR WS-FOUND = "Y"
+       			IF (W-CLNAME = WS-SEARCH-NAME)
+       				MOVE "Y" TO WS-FOUND
+       			ELSE
+       				READ LOANFILE NEXT RECORD
+       					INTO W-LOAN-REC
+       					AT END MOVE "Y" TO WS-EOF
+       				END-READ
+       			END-IF
+       		END-PERFORM.
+       		IF (WS-FOUND = "Y")
+       			PERFORM SHOW-REC-RTN THRU END-SHOW-REC-RTN
+       		ELSE
+       			DISPLAY "CLIENT NAME NOT FOUND." LINE 17 COL 21
+       		END-IF.
+       	END-LOOKUP-CLNAME-RTN.
+       	SHOW-REC-RTN.
        		ADD 1 TO RCTR.
        		DISPLAY CLRSCR.
        		DISPLAY "[<*****>]    LOAN COMPUTATION    [<*****>}"
@@ -96,24 +152,15 @@
         		DISPLAY "**************************************"
         		 LINE 1 COL 20.
         		DISPLAY "******" LINE 1 COL 58.
-        		DISPLAY "**************************************" 
+        		DISPLAY "**************************************"
         		LINE 3 COL 20.
         		DISPLAY "******" LINE 3 COL 58.
-        		DISPLAY "**************************************" 
+        		DISPLAY "**************************************"
         		LINE 14 COL 20.
         		DISPLAY "******" LINE 14 COL 58.
-        			PERFORM COMPUTE-RTN THRU END-COMPUTE-RTN. 
+        			PERFORM COMPUTE-RTN THRU END-COMPUTE-RTN.
        			PERFORM COMPUTE2-RTN THRU END-COMPUTE2-RTN.
       		DISPLAY SCREEN-SEC.
-        		DISPLAY "RETRIEVE MORE FILES? [Y/N]: " 
-        		LINE 16 COL 21.
-       		ACCEPT RESP.
-       		READ LOANFILE INTO W-LOAN-REC 
-       		AT END DISPLAY "END OF FILE ENCOUNTERED!!! "
-       		LINE 17 COL 21
-       		MOVE "N" TO RESP.
-       		
-       	  END-DISPLAY-REC-RTN.
-       	
-       	
-       
\ No newline at end of file
+       	  END-SHOW-REC-RTN.
+
+
