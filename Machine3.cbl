@@ -7,44 +7,47 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       	 SELECT LOANFILE ASSIGN TO DISK.
+       	 SELECT LOANFILE ASSIGN TO DISK
+       	 ORGANIZATION IS INDEXED
+       	 ACCESS MODE IS DYNAMIC
+       	 RECORD KEY IS TRANSNO
+       	 FILE STATUS IS WS-LOANFILE-STATUS.
+       	 SELECT SORTWORK ASSIGN TO DISK.
+       	 SELECT CSVFILE ASSIGN TO "LOANRPT.csv"
+       	 ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  LOANFILE
        	 LABEL RECORD IS STANDARD
        	 VALUE OF FILE-ID IS "LOAN.Dat"
        	 DATA RECORD IS LOAN-REC.
-       01	 LOAN-REC.
-       	 05 TRANSNO		PIC ZZZZZ.
-       	 05 CLNAME 		PIC X(20).
-       	 05 ADDRS 		PIC X(15).
-       	 05 TELNO		PIC 9(7).
-       	 05 LOA			PIC 99999V99.
-       	 05 NOMON		PIC 9(2).
-       	 05 INTEREST	PIC 9999V99.
-       	 05 TLOAN		PIC 99999V99.
+       COPY LOANREC.
+       SD  SORTWORK.
+       COPY SRTLOANREC.
+       FD  CSVFILE
+       	 LABEL RECORD IS STANDARD.
+       01  CSV-REC			PIC X(100).
        WORKING-STORAGE SECTION.
-       01	 W-LOAN-REC.	 
-       	 05 W-TRANSNO	PIC 9(5).
-       	 05 W-CLNAME 	PIC X(20).
-       	 05 W-ADDRS 	PIC X(15).
-       	 05 W-TELNO		PIC 9(7).
-       	 05 W-LOA		PIC 9(7).
-       	 05 W-DECIMAL REDEFINES W-LOA PIC 9(5)V99.
-       	 05 W-NOMON		PIC Z(2).
-       	 05 W-INTEREST 	PIC 9(6).
-       	 05 W-DECI REDEFINES W-INTEREST PIC 9(4)V99.
-       	 05 W-TLOAN		PIC 9(7).
-       	 05 W-DEC REDEFINES W-TLOAN PIC 9(5)V99.
+       COPY WLOANREC.
+       COPY RATETBL.
        01 W-LOA-DISPLAY	PIC ZZ,Z99.99.
        01 W-INT-DISP 		PIC Z,ZZ9.99.
        01 W-TRANSNO-DISP	PIC ZZZ99.
        01 W-NOMON-DISP	PIC Z9.
        01 W-TLOAN-DISP	PIC ZZ,Z99.99.
+       01 WS-TOTAL-LOA-DISP	PIC ZZZ,ZZ9.99.
+       01 WS-TOTAL-INT-DISP	PIC ZZZ,ZZ9.99.
+       01 WS-TOTAL-TLOAN-DISP	PIC ZZZ,ZZ9.99.
        77 RCTR			PIC 9(3).
-       77 RESP			PIC A. 
+       77 RESP			PIC A.
        77 CORE            PIC A.
-       
+       77 WS-LOANFILE-STATUS PIC XX.
+       77 WS-TOTAL-LOA		PIC 9(7)V99 VALUE 0.
+       77 WS-TOTAL-INT		PIC 9(7)V99 VALUE 0.
+       77 WS-TOTAL-TLOAN	PIC 9(7)V99 VALUE 0.
+       77 WS-SORT-OPT		PIC A.
+       77 WS-CSV-OPT		PIC A.
+
        
        SCREEN SECTION.
        01  CLRSCR.
@@ -52,27 +55,52 @@
       
        PROCEDURE DIVISION.
        MAIN-RTN.
-       	OPEN INPUT LOANFILE.
        	MOVE 0 TO RCTR.
-       	READ LOANFILE INTO W-LOAN-REC AT END
-       		DISPLAY CLRSCR
-       		DISPLAY "FILE IS EMPTY!!! " LINE 5 COL 26
-       		MOVE "N" TO RESP.
-      	PERFORM DISPLAY-REC-RTN THRU END-DISPLAY-REC-RTN.
-      	PERFORM OUTPUT-REC-RTN THRU END-OUTPUT-REC-RTN
-       			UNTIL RESP = "N" OR RESP = "n".
+       	PERFORM SORT-PROMPT-RTN THRU END-SORT-PROMPT-RTN.
+       	PERFORM CSV-PROMPT-RTN THRU END-CSV-PROMPT-RTN.
+       	MOVE "Y" TO RESP.
+       	IF (WS-SORT-OPT = "1")
+       		OPEN INPUT LOANFILE
+       		READ LOANFILE NEXT RECORD INTO W-LOAN-REC AT END
+       			DISPLAY CLRSCR
+       			DISPLAY "FILE IS EMPTY!!! " LINE 5 COL 26
+       			MOVE "N" TO RESP
+       		END-READ
+      		PERFORM DISPLAY-REC-RTN THRU END-DISPLAY-REC-RTN
+      		PERFORM OUTPUT-REC-RTN THRU END-OUTPUT-REC-RTN
+       			UNTIL RESP = "N" OR RESP = "n"
+       	ELSE
+      		PERFORM DISPLAY-REC-RTN THRU END-DISPLAY-REC-RTN
+       		IF (WS-SORT-OPT = "2")
+       			SORT SORTWORK ASCENDING KEY SRT-CLNAME
+       				USING LOANFILE
+       				OUTPUT PROCEDURE SORT-OUTPUT-RTN
+       				THRU END-SORT-OUTPUT-RTN
+       		ELSE
+       			SORT SORTWORK ASCENDING KEY SRT-LOA
+       				USING LOANFILE
+       				OUTPUT PROCEDURE SORT-OUTPUT-RTN
+       				THRU END-SORT-OUTPUT-RTN
+       		END-IF
+       	END-IF.
+       	PERFORM FOOTER-RTN THRU END-FOOTER-RTN.
        	TERMINATE-RTN.
-       		CLOSE LOANFILE.
+       		IF (WS-SORT-OPT = "1")
+       			CLOSE LOANFILE
+       		END-IF.
+       		IF (WS-CSV-OPT = "Y" OR WS-CSV-OPT = "y")
+       			CLOSE CSVFILE
+       		END-IF.
        		STOP RUN.
        	COMPUTE-RTN.
-       		IF (NOMON>0 AND NOMON<5)
-      		COMPUTE W-INTEREST = (3 *  LOA). 
-       		IF (NOMON>4 AND NOMON<9)
-       		COMPUTE W-INTEREST = (4 *  LOA). 
-       		IF (NOMON>9 AND NOMON<13)
-       		COMPUTE W-INTEREST = (5 *  LOA).
-       		IF (NOMON>12)
-       		COMPUTE W-INTEREST = (1 *  LOA). 
+       		IF (NOMON-TIER-1)
+       		COMPUTE W-INTEREST = (RATE-TIER-1 * LOA) END-IF.
+       		IF (NOMON-TIER-2)
+       		COMPUTE W-INTEREST = (RATE-TIER-2 * LOA) END-IF.
+       		IF (NOMON-TIER-3)
+       		COMPUTE W-INTEREST = (RATE-TIER-3 * LOA) END-IF.
+       		IF (NOMON-TIER-4)
+       		COMPUTE W-INTEREST = (RATE-TIER-4 * LOA) END-IF.
       	END-COMPUTE-RTN.
       	COMPUTE2-RTN.
       		COMPUTE W-TLOAN = (W-INTEREST + W-LOA).
@@ -113,16 +141,119 @@
        		MOVE W-DECI TO W-INT-DISP
        		MOVE W-NOMON TO W-NOMON-DISP
        		MOVE W-DEC TO W-TLOAN-DISP
-       	
-       		
+
+
        		DISPLAY " " W-TRANSNO-DISP "      "
        		CLNAME "P" W-LOA-DISPLAY "     "
        		W-NOMON-DISP"     " "P"W-INT-DISP"    "
        		"P"W-TLOAN-DISP.
-      
-        		
-       		READ LOANFILE INTO W-LOAN-REC AT END
+       		ADD W-DECIMAL TO WS-TOTAL-LOA.
+       		ADD W-DECI TO WS-TOTAL-INT.
+       		ADD W-DEC TO WS-TOTAL-TLOAN.
+       		PERFORM CSV-WRITE-RTN THRU END-CSV-WRITE-RTN.
+
+
+       		READ LOANFILE NEXT RECORD INTO W-LOAN-REC AT END
        		MOVE "N" TO RESP.
       		DISPLAY " ".
        	END-OUTPUT-REC-RTN.
-       	
\ No newline at end of file
+       	FOOTER-RTN.
+       		MOVE WS-TOTAL-LOA TO WS-TOTAL-LOA-DISP.
+       		MOVE WS-TOTAL-INT TO WS-TOTAL-INT-DISP.
+       		MOVE WS-TOTAL-TLOAN TO WS-TOTAL-TLOAN-DISP.
+       		DISPLAY " ".
+       		DISPLAY "GRAND TOTALS:".
+       		DISPLAY "  TOTAL PRINCIPAL DISBURSED: P"
+       			WS-TOTAL-LOA-DISP.
+       		DISPLAY "  TOTAL INTEREST AMOUNT:     P"
+       			WS-TOTAL-INT-DISP.
+       		DISPLAY "  TOTAL LOAN OUTSTANDING:    P"
+       			WS-TOTAL-TLOAN-DISP.
+       	END-FOOTER-RTN.
+       	SORT-PROMPT-RTN.
+       		DISPLAY "SORT REPORT BY:".
+       		DISPLAY "  [1] TRANSACTION NO.".
+       		DISPLAY "  [2] CLIENT NAME".
+       		DISPLAY "  [3] LOAN AMOUNT".
+       		DISPLAY "ENTER CHOICE [1/2/3]: ".
+       		ACCEPT WS-SORT-OPT.
+       		PERFORM UNTIL WS-SORT-OPT = "1" OR WS-SORT-OPT = "2"
+       		OR WS-SORT-OPT = "3"
+       			DISPLAY "INVALID CHOICE. ENTER 1, 2 OR 3: "
+       			ACCEPT WS-SORT-OPT
+       		END-PERFORM.
+       	END-SORT-PROMPT-RTN.
+       	SORT-OUTPUT-RTN.
+       		MOVE "Y" TO RESP.
+       		RETURN SORTWORK INTO W-LOAN-REC AT END
+       			MOVE "N" TO RESP.
+       		PERFORM SORT-DETAIL-RTN THRU END-SORT-DETAIL-RTN
+       			UNTIL RESP = "N".
+       	END-SORT-OUTPUT-RTN.
+       	SORT-DETAIL-RTN.
+       		PERFORM SORT-COMPUTE-RTN THRU END-SORT-COMPUTE-RTN.
+       		PERFORM SORT-COMPUTE2-RTN THRU END-SORT-COMPUTE2-RTN.
+       		MOVE W-DECIMAL TO W-LOA-DISPLAY
+       		MOVE W-TRANSNO TO W-TRANSNO-DISP
+       		MOVE W-DECI TO W-INT-DISP
+       		MOVE W-NOMON TO W-NOMON-DISP
+       		MOVE W-DEC TO W-TLOAN-DISP
+       		DISPLAY " " W-TRANSNO-DISP "      "
+       		W-CLNAME "P" W-LOA-DISPLAY "     "
+       		W-NOMON-DISP"     " "P"W-INT-DISP"    "
+       		"P"W-TLOAN-DISP.
+       		ADD W-DECIMAL TO WS-TOTAL-LOA.
+       		ADD W-DECI TO WS-TOTAL-INT.
+       		ADD W-DEC TO WS-TOTAL-TLOAN.
+       		PERFORM CSV-WRITE-RTN THRU END-CSV-WRITE-RTN.
+       		RETURN SORTWORK INTO W-LOAN-REC AT END
+       			MOVE "N" TO RESP.
+       	END-SORT-DETAIL-RTN.
+       	SORT-COMPUTE-RTN.
+       		MOVE W-NOMON TO NOMON.
+       		IF (NOMON-TIER-1)
+       		COMPUTE W-INTEREST = (RATE-TIER-1 * W-DECIMAL) END-IF.
+       		IF (NOMON-TIER-2)
+       		COMPUTE W-INTEREST = (RATE-TIER-2 * W-DECIMAL) END-IF.
+       		IF (NOMON-TIER-3)
+       		COMPUTE W-INTEREST = (RATE-TIER-3 * W-DECIMAL) END-IF.
+       		IF (NOMON-TIER-4)
+       		COMPUTE W-INTEREST = (RATE-TIER-4 * W-DECIMAL) END-IF.
+       	END-SORT-COMPUTE-RTN.
+       	SORT-COMPUTE2-RTN.
+       		COMPUTE W-TLOAN = (W-INTEREST + W-LOA).
+       	END-SORT-COMPUTE2-RTN.
+       	CSV-PROMPT-RTN.
+       		DISPLAY "EXPORT REPORT TO CSV FILE [Y/N]?: ".
+       		ACCEPT WS-CSV-OPT.
+       		PERFORM UNTIL WS-CSV-OPT = "Y" OR WS-CSV-OPT = "y"
+       		OR WS-CSV-OPT = "N" OR WS-CSV-OPT = "n"
+       			DISPLAY "INVALID CHOICE. ENTER Y OR N: "
+       			ACCEPT WS-CSV-OPT
+       		END-PERFORM.
+       		IF (WS-CSV-OPT = "Y" OR WS-CSV-OPT = "y")
+       			OPEN OUTPUT CSVFILE
+       			MOVE SPACES TO CSV-REC
+       			STRING "TRANSNO,CLNAME,LOA,NOMON,INTEREST,TLOAN"
+       				DELIMITED BY SIZE INTO CSV-REC
+       			WRITE CSV-REC
+       		END-IF.
+       	END-CSV-PROMPT-RTN.
+       	CSV-WRITE-RTN.
+       	 IF (WS-CSV-OPT = "Y" OR WS-CSV-OPT = "y")
+       	  MOVE SPACES TO CSV-REC
+       	  STRING FUNCTION TRIM(W-TRANSNO-DISP) DELIMITED BY SIZE
+       	   "," DELIMITED BY SIZE
+       	   FUNCTION TRIM(W-CLNAME) DELIMITED BY SIZE
+       	   "," DELIMITED BY SIZE
+       	   FUNCTION TRIM(W-LOA-DISPLAY) DELIMITED BY SIZE
+       	   "," DELIMITED BY SIZE
+       	   FUNCTION TRIM(W-NOMON-DISP) DELIMITED BY SIZE
+       	   "," DELIMITED BY SIZE
+       	   FUNCTION TRIM(W-INT-DISP) DELIMITED BY SIZE
+       	   "," DELIMITED BY SIZE
+       	   FUNCTION TRIM(W-TLOAN-DISP) DELIMITED BY SIZE
+       	   INTO CSV-REC
+       	  WRITE CSV-REC
+       	 END-IF.
+       	END-CSV-WRITE-RTN.
