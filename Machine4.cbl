@@ -7,50 +7,84 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       	 SELECT LOANFILE ASSIGN TO DISK.
+       	 SELECT LOANFILE ASSIGN TO DISK
+       	 ORGANIZATION IS INDEXED
+       	 ACCESS MODE IS DYNAMIC
+       	 RECORD KEY IS TRANSNO
+       	 FILE STATUS IS WS-LOANFILE-STATUS.
+       	 SELECT SORTWORK ASSIGN TO DISK.
+       	 SELECT CSVFILE ASSIGN TO "LOANRPT.csv"
+       	 ORGANIZATION IS LINE SEQUENTIAL.
+       	 SELECT AUDITLOG ASSIGN TO "AUDIT.log"
+       	 ORGANIZATION IS LINE SEQUENTIAL
+       	 FILE STATUS IS WS-AUDITLOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  LOANFILE
        	 LABEL RECORD IS STANDARD
        	 VALUE OF FILE-ID IS "LOAN.Dat"
        	 DATA RECORD IS LOAN-REC.
-       01	 LOAN-REC.
-       	 05 TRANSNO		PIC 9(5).
-       	 05 CLNAME 		PIC X(20).
-       	 05 ADDRS 		PIC X(15).
-       	 05 TELNO		PIC 9(7).
-       	 05 LOA			PIC 99999V99.
-       	 05 DECIMAL REDEFINES LOA PIC 9(5)V99.
-       	 05 NOMON		PIC 9(2).
-       	 05 INTEREST 	PIC 9999V99.
-       	 05 DECI REDEFINES INTEREST PIC 9(4)V99.
-       	 05 TLOAN		PIC 99999V99.
-       	 05 DEC REDEFINES TLOAN PIC 9(5)V99.
-       WORKING-STORAGE SECTION.	 
-       01	 W-LOAN-REC.	 
-       	 05 W-TRANSNO	PIC 9(5).
-       	 05 W-CLNAME 	PIC X(20).
-       	 05 W-ADDRS 	PIC X(15).
-       	 05 W-TELNO		PIC 9(7).
-       	 05 W-LOA		PIC 9(7).
-       	 05 W-DECIMAL REDEFINES W-LOA PIC 9(5)V99.
-       	 05 W-NOMON		PIC Z(2).
-       	 05 W-INTEREST 	PIC 9(6).
-       	 05 W-DECI REDEFINES W-INTEREST PIC 9(4)V99.
-       	 05 W-TLOAN		PIC 9(7).
-       	 05 W-DEC REDEFINES W-TLOAN PIC 9(5)V99.
+       COPY LOANREC.
+       SD  SORTWORK.
+       COPY SRTLOANREC.
+       FD  CSVFILE
+       	 LABEL RECORD IS STANDARD.
+       01  CSV-REC			PIC X(100).
+       FD  AUDITLOG
+       	 LABEL RECORD IS STANDARD.
+       01  AUDIT-REC			PIC X(60).
+       WORKING-STORAGE SECTION.
+       COPY WLOANREC.
+       COPY RATETBL.
        01 W-LOA-DISPLAY	PIC ZZ,Z99.99.
        01 W-INT-DISP 		PIC Z,ZZ9.99.
        01 W-TRANSNO-DISP	PIC ZZZ99.
        01 W-NOMON-DISP	PIC Z9.
        01 W-TLOAN-DISP	PIC ZZ,Z99.99.
+       01 WS-TOTAL-LOA-DISP	PIC ZZZ,ZZ9.99.
+       01 WS-TOTAL-INT-DISP	PIC ZZZ,ZZ9.99.
+       01 WS-TOTAL-TLOAN-DISP	PIC ZZZ,ZZ9.99.
        77 CHOICE	PIC A.
        77 RCTR			PIC 9(3).
        77 RESP			PIC A.
        77 RESPS			PIC A.
        77 RESP2			PIC A.
        77 CORE            PIC A.
-       
+       77 WS-LOANFILE-STATUS PIC XX.
+       77 WS-AUDITLOG-STATUS PIC XX.
+       77 DEL-TRANSNO      PIC 9(5).
+       77 PROC-TRANSNO     PIC 9(5).
+       77 RENEW-TRANSNO    PIC 9(5).
+       77 WS-LOOKUP-OPT	PIC A.
+       77 WS-SEARCH-NAME	PIC X(20).
+       77 WS-FOUND		PIC A.
+       77 WS-EOF			PIC A.
+       77 WS-CSV-OPT		PIC A.
+       77 PAYMENT-AMT      PIC 99999V99.
+       77 WS-DG-YYYY		PIC 9(4).
+       77 WS-DG-MM			PIC 9(2).
+       77 WS-DG-DD			PIC 9(2).
+       77 WS-TOTAL-MONTHS	PIC 9(4).
+       77 WS-DUE-YYYY		PIC 9(4).
+       77 WS-DUE-MM		PIC 9(2).
+       77 WS-NOMON-NUM		PIC 9(2).
+       77 WS-TOTAL-LOA		PIC 9(7)V99 VALUE 0.
+       77 WS-TOTAL-INT		PIC 9(7)V99 VALUE 0.
+       77 WS-TOTAL-TLOAN	PIC 9(7)V99 VALUE 0.
+       77 WS-SORT-OPT		PIC A.
+       77 WS-REC-COUNT		PIC 9(5).
+       77 WS-BACKUP-DATE	PIC 9(8).
+       77 WS-BACKUP-NAME	PIC X(21).
+       77 WS-BACKUP-CMD	PIC X(60).
+       77 WS-OPERATOR-ID	PIC X(10).
+       77 WS-AUDIT-ACTION	PIC X(10).
+       77 WS-AUDIT-TRANSNO	PIC 9(5).
+       77 WS-AUDIT-TIMESTAMP	PIC 9(14).
+       01 WS-WRITTEN-TABLE.
+       	 05 WS-WRITTEN-TRANSNO OCCURS 999 TIMES PIC 9(5).
+       77 WS-WRITTEN-CTR	PIC 9(3) VALUE 0.
+       77 WS-DUP-IDX		PIC 9(3).
+
        SCREEN SECTION.
        01  CLRSCR.
        	 05 BLANK SCREEN.
@@ -65,8 +99,10 @@
        	05 VALUE "[C] DELETE RECORDS" LINE 8 COL 27.
        	05 VALUE "[D] PROCESS RECORDS" LINE 9 COL 27.
        	05 VALUE "[E] GENERATE REPORT" LINE 10 COL 27.
-       	05 VALUE "[F] EXIT" LINE 11 COL 27.
-       	05 VALUE "ENTER THE LETTER OF YOUR CHOICE: " LINE 13
+       	05 VALUE "[F] CORRECT RECORD" LINE 11 COL 27.
+       	05 VALUE "[G] RENEW LOAN" LINE 12 COL 27.
+       	05 VALUE "[H] EXIT" LINE 13 COL 27.
+       	05 VALUE "ENTER THE LETTER OF YOUR CHOICE: " LINE 15
        	COL 20.
         01 SCREEN-SEC.	 
        	 	05 VALUE "RECORD NO. " LINE 4 COL 20.
@@ -96,18 +132,29 @@
        MAIN-RTN.
        	DISPLAY CLRSCR.
        	DISPLAY CHOICES.
-       	ACCEPT CHOICE LINE 13 COL 54.
+       	ACCEPT CHOICE LINE 15 COL 54.
+       	DISPLAY "OPERATOR ID: ".
+       	ACCEPT WS-OPERATOR-ID.
        	IF(CHOICE="A") THEN
        	PERFORM OPTION1-EXT-RTN.
        	IF (CHOICE="B")THEN
        	PERFORM OPTION2-RTN.
+       	IF (CHOICE="C")THEN
+       	PERFORM OPTION-DELETE-RTN.
+       	IF (CHOICE="D")THEN
+       	PERFORM OPTION-PROCESS-RTN.
        	IF (CHOICE="F")THEN
+       		OPEN I-O LOANFILE
+       		PERFORM OPTION-UPDATE-RTN.
+       	IF (CHOICE="G")THEN
+       		OPEN I-O LOANFILE
+       		PERFORM OPTION-RENEW-RTN.
+       	IF (CHOICE="H")THEN
        	DISPLAY CLRSCR
        	DISPLAY "EXITING...." LINE 7 COL 28
        	DISPLAY " " LINE 8 COL 23 STOP RUN.
        	IF (CHOICE="E")
        		DISPLAY CLRSCR
-       		OPEN INPUT LOANFILE
        		PERFORM OPTION3-RTN.
        
        
@@ -118,13 +165,75 @@
        OPTION2-RTN.
        	OPEN INPUT LOANFILE.
        	MOVE 0 TO RCTR.
-       	READ LOANFILE INTO W-LOAN-REC AT END
-       		DISPLAY "FILE IS EMPTY!!! " LINE 5 COL 26
-       		MOVE "N" TO RESP.
-      	PERFORM DISPLAY2-RTN THRU END-DISPLAY2-RTN
+       	MOVE "Y" TO RESP.
+       	PERFORM LOOKUP2-PROMPT-RTN THRU END-LOOKUP2-PROMPT-RTN
        			UNTIL RESP = "N" OR RESP = "n".
        	PERFORM TERMINATE-RTN.
-       	DISPLAY2-RTN. 
+       	LOOKUP2-PROMPT-RTN.
+       		DISPLAY CLRSCR.
+       		DISPLAY "[<*****>]   LOOKUP LOAN RECORD   [<*****>]"
+       			LINE 2 COL 20.
+       		DISPLAY "  [1] LOOKUP BY TRANS. NO." LINE 4 COL 20.
+       		DISPLAY "  [2] LOOKUP BY CLIENT NAME" LINE 5 COL 20.
+       		DISPLAY "ENTER CHOICE [1/2]: " LINE 7 COL 20.
+       		ACCEPT WS-LOOKUP-OPT LINE 7 COL 42.
+       		PERFORM UNTIL WS-LOOKUP-OPT = "1" OR WS-LOOKUP-OPT = "2"
+       			DISPLAY "INVALID CHOICE. ENTER 1 OR 2: "
+       				LINE 8 COL 20
+       			ACCEPT WS-LOOKUP-OPT LINE 8 COL 52
+       		END-PERFORM.
+       		IF (WS-LOOKUP-OPT = "1")
+       			PERFORM LOOKUP2-TRANSNO-RTN THRU
+       				END-LOOKUP2-TRANSNO-RTN
+       		ELSE
+       			PERFORM LOOKUP2-CLNAME-RTN THRU
+       				END-LOOKUP2-CLNAME-RTN
+       		END-IF.
+       		DISPLAY "LOOKUP ANOTHER RECORD [Y/N]?: " LINE 18 COL 20.
+       		ACCEPT RESP LINE 18 COL 52.
+       	END-LOOKUP2-PROMPT-RTN.
+       	LOOKUP2-TRANSNO-RTN.
+       		DISPLAY "TRANSACTION NO.: " LINE 9 COL 20.
+       		ACCEPT W-TRANSNO LINE 9 COL 40.
+       		MOVE W-TRANSNO TO TRANSNO.
+       		READ LOANFILE INTO W-LOAN-REC
+       			INVALID KEY
+       			DISPLAY "TRANS. NO. NOT FOUND." LINE 17 COL 21
+       			MOVE "N" TO WS-FOUND
+       			NOT INVALID KEY
+       			MOVE "Y" TO WS-FOUND
+       		END-READ.
+       		IF (WS-FOUND = "Y")
+       			PERFORM SHOW2-REC-RTN THRU END-SHOW2-REC-RTN
+       		END-IF.
+       	END-LOOKUP2-TRANSNO-RTN.
+       	LOOKUP2-CLNAME-RTN.
+       		DISPLAY "CLIENT NAME: " LINE 9 COL 20.
+       		ACCEPT WS-SEARCH-NAME LINE 9 COL 40.
+       		MOVE "N" TO WS-FOUND.
+       		MOVE "N" TO WS-EOF.
+       		CLOSE LOANFILE.
+       		OPEN INPUT LOANFILE.
+       		READ LOANFILE NEXT RECORD INTO W-LOAN-REC AT END
+       			MOVE "Y" TO WS-EOF
+       		END-READ.
+       		PERFORM UNTIL WS-EOF = "Y" OR WS-FOUND = "Y"
+       			IF (W-CLNAME = WS-SEARCH-NAME)
+       				MOVE "Y" TO WS-FOUND
+       			ELSE
+       				READ LOANFILE NEXT RECORD
+       					INTO W-LOAN-REC
+       					AT END MOVE "Y" TO WS-EOF
+       				END-READ
+       			END-IF
+       		END-PERFORM.
+       		IF (WS-FOUND = "Y")
+       			PERFORM SHOW2-REC-RTN THRU END-SHOW2-REC-RTN
+       		ELSE
+       			DISPLAY "CLIENT NAME NOT FOUND." LINE 17 COL 21
+       		END-IF.
+       	END-LOOKUP2-CLNAME-RTN.
+       	SHOW2-REC-RTN.
        		ADD 1 TO RCTR.
        		PERFORM COMPUTE-RTN.
        		PERFORM COMPUTE2-RTN.
@@ -134,40 +243,255 @@
         		DISPLAY "**************************************"
         		 LINE 1 COL 20.
         		DISPLAY "******" LINE 1 COL 58.
-        		DISPLAY "**************************************" 
+        		DISPLAY "**************************************"
         		LINE 3 COL 20.
         		DISPLAY "******" LINE 3 COL 58.
-        		DISPLAY "**************************************" 
+        		DISPLAY "**************************************"
         		LINE 14 COL 20.
         		DISPLAY "******" LINE 14 COL 58.
-        			PERFORM COMPUTE-RTN THRU END-COMPUTE-RTN. 
+       			PERFORM COMPUTE-RTN THRU END-COMPUTE-RTN.
        			PERFORM COMPUTE2-RTN THRU END-COMPUTE2-RTN.
       		DISPLAY SCREEN-SEC.
-        		DISPLAY "RETRIEVE MORE FILES? [Y/N]: " 
-        		LINE 16 COL 21.
-       		ACCEPT RESP.
-       		READ LOANFILE INTO W-LOAN-REC 
-       		AT END DISPLAY "END OF FILE ENCOUNTERED!!! "
-       		LINE 17 COL 21
-       		MOVE "N" TO RESP.
-       		
-       	  END-DISPLAY2-RTN.
+       	  END-SHOW2-REC-RTN.
       ***********END OF B***************************************************
+
+      ******[C] DELETION OF RECORDS********************************
+       OPTION-DELETE-RTN.
+       	OPEN I-O LOANFILE.
+       	DISPLAY CLRSCR.
+       	DISPLAY "<@@@@@ DELETE RECORD @@@@@>" LINE 4 COL 20.
+       	DISPLAY "TRANSACTION NO. TO DELETE: " LINE 6 COL 20.
+       	ACCEPT DEL-TRANSNO LINE 6 COL 50.
+       	MOVE DEL-TRANSNO TO TRANSNO.
+       	MOVE "N" TO RESP.
+       	READ LOANFILE
+       		NOT INVALID KEY MOVE "Y" TO RESP
+       	END-READ.
+       	IF (RESP = "Y")
+       		DELETE LOANFILE RECORD
+       			INVALID KEY MOVE "N" TO RESP
+       		END-DELETE
+       	END-IF.
+       	IF (RESP = "Y")
+       		MOVE DEL-TRANSNO TO WS-AUDIT-TRANSNO
+       		MOVE "DELETE" TO WS-AUDIT-ACTION
+       		PERFORM WRITE-AUDIT-RTN THRU END-WRITE-AUDIT-RTN
+       		DISPLAY "RECORD DELETED." LINE 16 COL 21
+       	ELSE
+       		DISPLAY "TRANS. NO. NOT FOUND." LINE 16 COL 21
+       	END-IF.
+       	PERFORM TERMINATE-RTN.
+      ***********END OF C***************************************************
+
+      ******[D] PROCESSING OF PAYMENTS******************************
+       OPTION-PROCESS-RTN.
+       	OPEN I-O LOANFILE.
+       	DISPLAY CLRSCR.
+       	DISPLAY "<@@@@@ PROCESS PAYMENT @@@@@>" LINE 4 COL 20.
+       	DISPLAY "TRANSACTION NO.: " LINE 6 COL 20.
+       	ACCEPT PROC-TRANSNO LINE 6 COL 50.
+       	DISPLAY "PAYMENT AMOUNT: " LINE 7 COL 20.
+       	ACCEPT PAYMENT-AMT LINE 7 COL 50.
+       	MOVE PROC-TRANSNO TO TRANSNO.
+       	MOVE "N" TO RESP.
+       	READ LOANFILE
+       		NOT INVALID KEY MOVE "Y" TO RESP
+       	END-READ.
+       	IF (RESP = "Y")
+       		IF (PAYMENT-AMT > DECIMAL)
+       			MOVE ZERO TO DECIMAL
+       		ELSE
+       			SUBTRACT PAYMENT-AMT FROM DECIMAL
+       		END-IF
+       		PERFORM COMPUTE-RTN THRU END-COMPUTE-RTN
+       		PERFORM COMPUTE2-RTN THRU END-COMPUTE2-RTN
+       		REWRITE LOAN-REC
+       			INVALID KEY MOVE "N" TO RESP
+       		END-REWRITE
+       	END-IF.
+       	IF (RESP = "Y")
+       		MOVE PROC-TRANSNO TO WS-AUDIT-TRANSNO
+       		MOVE "PAYMENT" TO WS-AUDIT-ACTION
+       		PERFORM WRITE-AUDIT-RTN THRU END-WRITE-AUDIT-RTN
+       		DISPLAY "PAYMENT POSTED." LINE 16 COL 21
+       	ELSE
+       		DISPLAY "TRANS. NO. NOT FOUND." LINE 16 COL 21
+       	END-IF.
+       	PERFORM TERMINATE-RTN.
+      ***********END OF D***************************************************
+
+      ******[F] CORRECTION OF RECORDS*******************************
+       OPTION-UPDATE-RTN.
+       	DISPLAY CLRSCR.
+       	DISPLAY "<@@@@@ CORRECT RECORD @@@@@>" LINE 4 COL 20.
+       	DISPLAY "TRANSACTION NO. TO CORRECT: " LINE 6 COL 20.
+       	ACCEPT W-TRANSNO LINE 6 COL 50.
+       	MOVE W-TRANSNO TO TRANSNO.
+       	MOVE "N" TO RESP.
+       	READ LOANFILE INTO W-LOAN-REC
+       		NOT INVALID KEY MOVE "Y" TO RESP
+       	END-READ.
+       	IF (RESP = "Y")
+       		DISPLAY SCREEN-SEC
+       		DISPLAY "CLIENT NAME: " LINE 15 COL 20
+       		ACCEPT W-CLNAME LINE 15 COL 50
+       		DISPLAY "ADDRESS: " LINE 16 COL 20
+       		ACCEPT W-ADDRS LINE 16 COL 50
+       		DISPLAY "TELEPHONE NO.: " LINE 17 COL 20
+       		ACCEPT W-TELNO LINE 17 COL 50
+       		DISPLAY "LOAN AMOUNT: " LINE 18 COL 20
+       		ACCEPT W-LOA LINE 18 COL 50
+       		PERFORM UNTIL W-DECIMAL > 0
+       			DISPLAY "INVALID AMOUNT. MUST BE > ZERO: "
+       				LINE 20 COL 20
+       			ACCEPT W-LOA LINE 20 COL 54
+       		END-PERFORM
+       		DISPLAY "NO. OF MONTHS: " LINE 19 COL 20
+       		ACCEPT W-NOMON LINE 19 COL 50
+       		PERFORM UNTIL W-NOMON > 0
+       			DISPLAY "INVALID MONTHS. MUST BE > ZERO: "
+       				LINE 20 COL 20
+       			ACCEPT W-NOMON LINE 20 COL 54
+       		END-PERFORM
+       		MOVE W-CLNAME TO CLNAME
+       		MOVE W-ADDRS TO ADDRS
+       		MOVE W-TELNO TO TELNO
+       		MOVE W-DECIMAL TO DECIMAL
+       		MOVE W-NOMON TO NOMON
+       		PERFORM COMPUTE-RTN THRU END-COMPUTE-RTN
+       		PERFORM COMPUTE2-RTN THRU END-COMPUTE2-RTN
+       		REWRITE LOAN-REC
+       			INVALID KEY MOVE "N" TO RESP
+       		END-REWRITE
+       	END-IF.
+       	IF (RESP = "Y")
+       		DISPLAY "RECORD UPDATED." LINE 21 COL 21
+       	ELSE
+       		DISPLAY "TRANS. NO. NOT FOUND." LINE 21 COL 21
+       	END-IF.
+       	PERFORM TERMINATE-RTN.
+      ***********END OF F***************************************************
+
+      ******[G] RENEWAL OF LOANS**************************************
+       OPTION-RENEW-RTN.
+       	DISPLAY CLRSCR.
+       	DISPLAY "<@@@@@ RENEW LOAN @@@@@>" LINE 4 COL 20.
+       	DISPLAY "TRANSACTION NO. TO RENEW: " LINE 6 COL 20.
+       	ACCEPT RENEW-TRANSNO LINE 6 COL 50.
+       	MOVE RENEW-TRANSNO TO TRANSNO.
+       	MOVE "N" TO RESP.
+       	READ LOANFILE INTO W-LOAN-REC
+       		NOT INVALID KEY MOVE "Y" TO RESP
+       	END-READ.
+       	IF (RESP = "Y")
+       		DISPLAY "CURRENT NO. OF MONTHS: " NOMON LINE 15 COL 20
+       		DISPLAY "NEW NO. OF MONTHS: " LINE 16 COL 20
+       		ACCEPT W-NOMON LINE 16 COL 50
+       		PERFORM UNTIL W-NOMON > 0
+       			DISPLAY "INVALID MONTHS. MUST BE > 0: "
+       			LINE 17 COL 20
+       			ACCEPT W-NOMON LINE 17 COL 54
+       		END-PERFORM
+       		MOVE W-NOMON TO NOMON
+       		PERFORM COMPUTE-RTN THRU END-COMPUTE-RTN
+       		PERFORM COMPUTE2-RTN THRU END-COMPUTE2-RTN
+       		PERFORM COMPUTE-DUEDATE-RTN THRU END-COMPUTE-DUEDATE-RTN
+       		MOVE W-DATEGRANTED TO DATEGRANTED
+       		MOVE W-DUEDATE TO DUEDATE
+       		MOVE "CURRENT" TO LOAN-STATUS
+       		REWRITE LOAN-REC
+       			INVALID KEY MOVE "N" TO RESP
+       		END-REWRITE
+       	END-IF.
+       	IF (RESP = "Y")
+       		MOVE RENEW-TRANSNO TO WS-AUDIT-TRANSNO
+       		MOVE "RENEWAL" TO WS-AUDIT-ACTION
+       		PERFORM WRITE-AUDIT-RTN THRU END-WRITE-AUDIT-RTN
+       		DISPLAY "LOAN RENEWED." LINE 21 COL 21
+       	ELSE
+       		DISPLAY "TRANS. NO. NOT FOUND." LINE 21 COL 21
+       	END-IF.
+       	PERFORM TERMINATE-RTN.
+      ***********END OF G***************************************************
+
        	
        	
       *****[A] CREATION AND EXTENSION***************************
        OPTION1-EXT-RTN.
        	DISPLAY CLRSCR.
-       	 DISPLAY "CREATE OR EXTEND [C/E]?: ".
-      	 ACCEPT CORE.
+       	 MOVE "N" TO RESPS.
+       	 PERFORM UNTIL RESPS = "Y"
+       	 DISPLAY "CREATE OR EXTEND [C/E]?: "
+       	 ACCEPT CORE
+       	 PERFORM UNTIL CORE = "C" OR CORE = "c" OR CORE = "E"
+       	 OR CORE = "e"
+       	 	DISPLAY "INVALID CHOICE. ENTER C OR E: "
+       	 	ACCEPT CORE
+       	 END-PERFORM
+       	 IF (CORE = "C" OR CORE = "c")
+       	 	PERFORM COUNT-RECORDS-RTN THRU END-COUNT-RECORDS-RTN
+       	 	IF (WS-REC-COUNT > 0)
+       	 		DISPLAY "LOAN.Dat HAS " WS-REC-COUNT
+       	 			" RECS. ERASE THEM [Y/N]?: "
+       	 		ACCEPT RESPS
+       	 		IF (RESPS = "Y" OR RESPS = "y")
+       	 			PERFORM BACKUP-RTN THRU END-BACKUP-RTN
+       	 			MOVE "Y" TO RESPS
+       	 		ELSE
+       	 			MOVE "N" TO RESPS
+       	 		END-IF
+       	 	ELSE
+       	 		MOVE "Y" TO RESPS
+       	 	END-IF
+       	 ELSE
+       	 	MOVE "Y" TO RESPS
+       	 END-IF
+       	 END-PERFORM.
        	 IF (CORE = "C" OR CORE = "c")
        	 OPEN OUTPUT LOANFILE
        	 PERFORM CREATE-RTN.
-      	 IF (CORE="E")
-       	 OPEN EXTEND LOANFILE
+      	 IF (CORE="E" OR CORE="e")
+       	 PERFORM COUNT-RECORDS-RTN THRU END-COUNT-RECORDS-RTN
+       	 OPEN I-O LOANFILE
+       	 IF (WS-LOANFILE-STATUS = "35")
+       	 	OPEN OUTPUT LOANFILE
+       	 ELSE
+       	 	IF (WS-LOANFILE-STATUS NOT = "00")
+       	 		DISPLAY "ERROR OPENING LOAN.Dat. STATUS: "
+       	 			WS-LOANFILE-STATUS
+       	 		STOP RUN
+       	 	END-IF
+       	 END-IF
        	 PERFORM CREATE-RTN.
+       COUNT-RECORDS-RTN.
+       	 MOVE 0 TO WS-REC-COUNT.
+       	 OPEN INPUT LOANFILE.
+       	 IF (WS-LOANFILE-STATUS NOT = "35")
+       	 MOVE "Y" TO RESP2
+       	 READ LOANFILE NEXT RECORD AT END MOVE "N" TO RESP2
+       	 END-READ
+       	 PERFORM UNTIL RESP2 = "N"
+       	 	ADD 1 TO WS-REC-COUNT
+       	 	READ LOANFILE NEXT RECORD AT END MOVE "N" TO RESP2
+       	 	END-READ
+       	 END-PERFORM
+       	 CLOSE LOANFILE
+       	 END-IF.
+       END-COUNT-RECORDS-RTN.
+       BACKUP-RTN.
+       	 MOVE FUNCTION CURRENT-DATE(1:8) TO WS-BACKUP-DATE.
+       	 STRING "LOAN_" WS-BACKUP-DATE ".Dat.bak"
+       	 	DELIMITED BY SIZE INTO WS-BACKUP-NAME.
+       	 STRING "cp LOAN.Dat " WS-BACKUP-NAME
+       	 	DELIMITED BY SIZE INTO WS-BACKUP-CMD.
+       	 CALL "SYSTEM" USING WS-BACKUP-CMD.
+       END-BACKUP-RTN.
        CREATE-RTN.
-       	 MOVE 0 TO RCTR.
+       	 IF (CORE = "E" OR CORE = "e")
+       	 	MOVE WS-REC-COUNT TO RCTR
+       	 ELSE
+       	 	MOVE 0 TO RCTR
+       	 END-IF.
        	 MOVE "Y" TO RESP.
        	 PERFORM COMPUTE-RTN THRU END-COMPUTE-RTN. 
        	PERFORM COMPUTE2-RTN THRU END-COMPUTE2-RTN.
@@ -181,19 +505,71 @@
        	 CLOSE LOANFILE.
        	 STOP RUN.
        COMPUTE-RTN.
-       		IF (NOMON>0 AND NOMON<5)
-      		COMPUTE INTEREST = (.03 *  LOA). 
-       		IF (NOMON>4 AND NOMON<9)
-       		COMPUTE INTEREST = (.04 *  LOA). 
-       		IF (NOMON>9 AND NOMON<13)
-       		COMPUTE INTEREST = (.05 *  LOA).
-       		IF (NOMON>12)
-       		COMPUTE INTEREST = (.01 *  LOA). 
+       		IF (NOMON-TIER-1)
+       		COMPUTE INTEREST = (RATE-TIER-1 * LOA) END-IF.
+       		IF (NOMON-TIER-2)
+       		COMPUTE INTEREST = (RATE-TIER-2 * LOA) END-IF.
+       		IF (NOMON-TIER-3)
+       		COMPUTE INTEREST = (RATE-TIER-3 * LOA) END-IF.
+       		IF (NOMON-TIER-4)
+       		COMPUTE INTEREST = (RATE-TIER-4 * LOA) END-IF.
       	END-COMPUTE-RTN.
       	COMPUTE2-RTN.
       		COMPUTE TLOAN = (INTEREST + LOA).
       	END-COMPUTE2-RTN.
-       
+       	COMPUTE-DUEDATE-RTN.
+       		MOVE FUNCTION CURRENT-DATE(1:8) TO W-DATEGRANTED.
+       		MOVE W-DATEGRANTED(1:4) TO WS-DG-YYYY.
+       		MOVE W-DATEGRANTED(5:2) TO WS-DG-MM.
+       		MOVE W-DATEGRANTED(7:2) TO WS-DG-DD.
+       		MOVE W-NOMON TO WS-NOMON-NUM.
+       		COMPUTE WS-TOTAL-MONTHS = WS-DG-MM + WS-NOMON-NUM.
+       		COMPUTE WS-DUE-YYYY = WS-DG-YYYY +
+       			((WS-TOTAL-MONTHS - 1) / 12).
+       		COMPUTE WS-DUE-MM = WS-TOTAL-MONTHS -
+       			(12 * ((WS-TOTAL-MONTHS - 1) / 12)).
+       		COMPUTE W-DUEDATE = (WS-DUE-YYYY * 10000) +
+       			(WS-DUE-MM * 100) + WS-DG-DD.
+       	END-COMPUTE-DUEDATE-RTN.
+       	CHECK-DUP-RTN.
+       	 IF (CORE = "E" OR CORE = "e")
+       	 MOVE W-TRANSNO TO TRANSNO
+       	 READ LOANFILE
+       	 	INVALID KEY MOVE "N" TO RESP2
+       	 	NOT INVALID KEY MOVE "Y" TO RESP2
+       	 END-READ
+       	 PERFORM UNTIL RESP2 = "N"
+       	 	DISPLAY "DUPLICATE TRANS. NO. REENTER: "
+       	 	ACCEPT W-TRANSNO
+       	 	MOVE W-TRANSNO TO TRANSNO
+       	 	READ LOANFILE
+       	 		INVALID KEY MOVE "N" TO RESP2
+       	 		NOT INVALID KEY MOVE "Y" TO RESP2
+       	 	END-READ
+       	 END-PERFORM
+       	 END-IF.
+       	 IF (CORE = "C" OR CORE = "c")
+       	 MOVE "N" TO RESP2
+       	 PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+       	 	UNTIL WS-DUP-IDX > WS-WRITTEN-CTR
+       	 	IF (W-TRANSNO = WS-WRITTEN-TRANSNO(WS-DUP-IDX))
+       	 		MOVE "Y" TO RESP2
+       	 	END-IF
+       	 END-PERFORM
+       	 PERFORM UNTIL RESP2 = "N"
+       	 	DISPLAY "DUPLICATE TRANS. NO. REENTER: "
+       	 	ACCEPT W-TRANSNO
+       	 	MOVE "N" TO RESP2
+       	 	PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+       	 		UNTIL WS-DUP-IDX > WS-WRITTEN-CTR
+       	 		IF (W-TRANSNO = WS-WRITTEN-TRANSNO(WS-DUP-IDX))
+       	 			MOVE "Y" TO RESP2
+       	 		END-IF
+       	 	END-PERFORM
+       	 END-PERFORM
+       	 END-IF.
+       	END-CHECK-DUP-RTN.
+
        ACCEPT-REC-RTN.
        	 DISPLAY CLRSCR.
        	 COMPUTE RCTR = RCTR + 1.
@@ -201,6 +577,7 @@
        	 DISPLAY "RECORD NO. " RCTR.
        	 DISPLAY "TRANSACTION NO.: ".
        	 ACCEPT W-TRANSNO.
+       	 PERFORM CHECK-DUP-RTN THRU END-CHECK-DUP-RTN.
        	 DISPLAY "CLIENT NAME: ".
        	 ACCEPT W-CLNAME.
        	 DISPLAY "ADDRESS: ".
@@ -209,26 +586,95 @@
        	 ACCEPT W-TELNO.
        	 DISPLAY "LOAN AMOUNT: ".
        	 ACCEPT W-LOA.
-       	 DISPLAY "NO. OF MONTHS: ".	
+       	 PERFORM UNTIL W-DECIMAL > 0
+       	 	DISPLAY "INVALID AMOUNT. MUST BE > ZERO: "
+       	 	ACCEPT W-LOA
+       	 END-PERFORM.
+       	 DISPLAY "NO. OF MONTHS: ".
        	 ACCEPT W-NOMON.
-       	 
+       	 PERFORM UNTIL W-NOMON > 0
+       	 	DISPLAY "INVALID MONTHS. MUST BE > ZERO: "
+       	 	ACCEPT W-NOMON
+       	 END-PERFORM.
+       	 DISPLAY "ITEM PAWNED (DESCRIPTION): ".
+       	 ACCEPT W-ITEM-DESC.
+       	 DISPLAY "ITEM CATEGORY: ".
+       	 ACCEPT W-ITEM-CATEGORY.
+       	 DISPLAY "APPRAISED VALUE: ".
+       	 ACCEPT W-APPRAISED-VALUE.
+       	 MOVE "CURRENT" TO W-LOAN-STATUS.
+       	 PERFORM COMPUTE-DUEDATE-RTN THRU END-COMPUTE-DUEDATE-RTN.
+
        WRITE LOAN-REC FROM W-LOAN-REC.
+       ADD 1 TO WS-WRITTEN-CTR.
+       MOVE W-TRANSNO TO WS-WRITTEN-TRANSNO(WS-WRITTEN-CTR).
+       MOVE W-TRANSNO TO WS-AUDIT-TRANSNO.
+       MOVE "CREATE" TO WS-AUDIT-ACTION.
+       PERFORM WRITE-AUDIT-RTN THRU END-WRITE-AUDIT-RTN.
        DISPLAY "ENTER ANOTHER RECORD [Y/N]?:".
        ACCEPT RESP.
        END-ACCEPT-REC-RTN.
+       WRITE-AUDIT-RTN.
+       	 MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIMESTAMP.
+       	 OPEN EXTEND AUDITLOG.
+       	 IF (WS-AUDITLOG-STATUS = "35")
+       	 	OPEN OUTPUT AUDITLOG
+       	 END-IF.
+       	 STRING WS-AUDIT-TRANSNO DELIMITED BY SIZE
+       	 	"," DELIMITED BY SIZE
+       	 	FUNCTION TRIM(WS-AUDIT-ACTION) DELIMITED BY SIZE
+       	 	"," DELIMITED BY SIZE
+       	 	FUNCTION TRIM(WS-OPERATOR-ID) DELIMITED BY SIZE
+       	 	"," DELIMITED BY SIZE
+       	 	WS-AUDIT-TIMESTAMP DELIMITED BY SIZE
+       	 	INTO AUDIT-REC.
+       	 WRITE AUDIT-REC.
+       	 CLOSE AUDITLOG.
+       END-WRITE-AUDIT-RTN.
       *************END OF A ************************************
       
        	OPTION3-RTN.
        	MOVE 0 TO RCTR.
-       	READ LOANFILE INTO W-LOAN-REC AT END
-       		DISPLAY CLRSCR
-       		DISPLAY "FILE IS EMPTY!!! " LINE 5 COL 26
-       		MOVE "N" TO RESP.
-      	PERFORM DISPLAY-REC-RTN THRU END-DISPLAY-REC-RTN.
-      	PERFORM OUTREC-RTN THRU END-OUTREC-RTN
-       			UNTIL RESP = "N" OR RESP = "n".
-       	PERFORM TERMINATE-RTN.
-       	
+       	MOVE 0 TO WS-TOTAL-LOA.
+       	MOVE 0 TO WS-TOTAL-INT.
+       	MOVE 0 TO WS-TOTAL-TLOAN.
+       	PERFORM SORT-PROMPT-RTN THRU END-SORT-PROMPT-RTN.
+       	PERFORM CSV-PROMPT-RTN THRU END-CSV-PROMPT-RTN.
+       	MOVE "Y" TO RESP.
+       	IF (WS-SORT-OPT = "1")
+       		OPEN INPUT LOANFILE
+       		READ LOANFILE NEXT RECORD INTO W-LOAN-REC AT END
+       			DISPLAY CLRSCR
+       			DISPLAY "FILE IS EMPTY!!! " LINE 5 COL 26
+       			MOVE "N" TO RESP
+       		END-READ
+      		PERFORM DISPLAY-REC-RTN THRU END-DISPLAY-REC-RTN
+      		PERFORM OUTREC-RTN THRU END-OUTREC-RTN
+       			UNTIL RESP = "N" OR RESP = "n"
+       	ELSE
+      		PERFORM DISPLAY-REC-RTN THRU END-DISPLAY-REC-RTN
+       		IF (WS-SORT-OPT = "2")
+       			SORT SORTWORK ASCENDING KEY SRT-CLNAME
+       				USING LOANFILE
+       				OUTPUT PROCEDURE SORT-OUTPUT-RTN
+       				THRU END-SORT-OUTPUT-RTN
+       		ELSE
+       			SORT SORTWORK ASCENDING KEY SRT-LOA
+       				USING LOANFILE
+       				OUTPUT PROCEDURE SORT-OUTPUT-RTN
+       				THRU END-SORT-OUTPUT-RTN
+       		END-IF
+       	END-IF.
+       	PERFORM FOOTER-RTN THRU END-FOOTER-RTN.
+       	IF (WS-SORT-OPT = "1")
+       		CLOSE LOANFILE
+       	END-IF.
+       	IF (WS-CSV-OPT = "Y" OR WS-CSV-OPT = "y")
+       		CLOSE CSVFILE
+       	END-IF.
+       	DISPLAY "END OF PROGRAM. EXITING NOW..." LINE 18 COL 21.
+       	STOP RUN.
+
        	DISPLAY-REC-RTN. 
        		ADD 1 TO RCTR.
        		DISPLAY CLRSCR.
@@ -269,10 +715,113 @@
        		CLNAME "P" W-LOA-DISPLAY "     "
        		W-NOMON-DISP"     " "P"W-INT-DISP"    "
        		"P"W-TLOAN-DISP.
-      
-        		
-       		READ LOANFILE INTO W-LOAN-REC AT END
+       		ADD DECIMAL TO WS-TOTAL-LOA.
+       		ADD DECI TO WS-TOTAL-INT.
+       		ADD DEC TO WS-TOTAL-TLOAN.
+       		PERFORM CSV-WRITE-RTN THRU END-CSV-WRITE-RTN.
+
+
+       		READ LOANFILE NEXT RECORD INTO W-LOAN-REC AT END
        		MOVE "N" TO RESP.
       		DISPLAY " ".
        	END-OUTREC-RTN.
-      	
\ No newline at end of file
+       	FOOTER-RTN.
+       		MOVE WS-TOTAL-LOA TO WS-TOTAL-LOA-DISP.
+       		MOVE WS-TOTAL-INT TO WS-TOTAL-INT-DISP.
+       		MOVE WS-TOTAL-TLOAN TO WS-TOTAL-TLOAN-DISP.
+       		DISPLAY " ".
+       		DISPLAY "GRAND TOTALS:".
+       		DISPLAY "  TOTAL PRINCIPAL DISBURSED: P"
+       			WS-TOTAL-LOA-DISP.
+       		DISPLAY "  TOTAL INTEREST AMOUNT:     P"
+       			WS-TOTAL-INT-DISP.
+       		DISPLAY "  TOTAL LOAN OUTSTANDING:    P"
+       			WS-TOTAL-TLOAN-DISP.
+       	END-FOOTER-RTN.
+       	SORT-PROMPT-RTN.
+       		DISPLAY "SORT REPORT BY:".
+       		DISPLAY "  [1] TRANSACTION NO.".
+       		DISPLAY "  [2] CLIENT NAME".
+       		DISPLAY "  [3] LOAN AMOUNT".
+       		DISPLAY "ENTER CHOICE [1/2/3]: ".
+       		ACCEPT WS-SORT-OPT.
+       		PERFORM UNTIL WS-SORT-OPT = "1" OR WS-SORT-OPT = "2"
+       		OR WS-SORT-OPT = "3"
+       			DISPLAY "INVALID CHOICE. ENTER 1, 2 OR 3: "
+       			ACCEPT WS-SORT-OPT
+       		END-PERFORM.
+       	END-SORT-PROMPT-RTN.
+       	SORT-OUTPUT-RTN.
+       		MOVE "Y" TO RESP.
+       		RETURN SORTWORK INTO W-LOAN-REC AT END
+       			MOVE "N" TO RESP.
+       		PERFORM SORT-DETAIL-RTN THRU END-SORT-DETAIL-RTN
+       			UNTIL RESP = "N".
+       	END-SORT-OUTPUT-RTN.
+       	SORT-DETAIL-RTN.
+       		PERFORM SORT-COMPUTE-RTN THRU END-SORT-COMPUTE-RTN.
+       		PERFORM SORT-COMPUTE2-RTN THRU END-SORT-COMPUTE2-RTN.
+       		MOVE W-DECIMAL TO W-LOA-DISPLAY
+       		MOVE W-TRANSNO TO W-TRANSNO-DISP
+       		MOVE W-DECI TO W-INT-DISP
+       		MOVE W-NOMON TO W-NOMON-DISP
+       		MOVE W-DEC TO W-TLOAN-DISP
+       		DISPLAY " " W-TRANSNO-DISP "      "
+       		W-CLNAME "P" W-LOA-DISPLAY "     "
+       		W-NOMON-DISP"     " "P"W-INT-DISP"    "
+       		"P"W-TLOAN-DISP.
+       		ADD W-DECIMAL TO WS-TOTAL-LOA.
+       		ADD W-DECI TO WS-TOTAL-INT.
+       		ADD W-DEC TO WS-TOTAL-TLOAN.
+       		PERFORM CSV-WRITE-RTN THRU END-CSV-WRITE-RTN.
+       		RETURN SORTWORK INTO W-LOAN-REC AT END
+       			MOVE "N" TO RESP.
+       	END-SORT-DETAIL-RTN.
+       	SORT-COMPUTE-RTN.
+       		MOVE W-NOMON TO NOMON.
+       		IF (NOMON-TIER-1)
+       		COMPUTE W-INTEREST = (RATE-TIER-1 * W-DECIMAL) END-IF.
+       		IF (NOMON-TIER-2)
+       		COMPUTE W-INTEREST = (RATE-TIER-2 * W-DECIMAL) END-IF.
+       		IF (NOMON-TIER-3)
+       		COMPUTE W-INTEREST = (RATE-TIER-3 * W-DECIMAL) END-IF.
+       		IF (NOMON-TIER-4)
+       		COMPUTE W-INTEREST = (RATE-TIER-4 * W-DECIMAL) END-IF.
+       	END-SORT-COMPUTE-RTN.
+       	SORT-COMPUTE2-RTN.
+       		COMPUTE W-TLOAN = (W-INTEREST + W-LOA).
+       	END-SORT-COMPUTE2-RTN.
+       	CSV-PROMPT-RTN.
+       		DISPLAY "EXPORT REPORT TO CSV FILE [Y/N]?: ".
+       		ACCEPT WS-CSV-OPT.
+       		PERFORM UNTIL WS-CSV-OPT = "Y" OR WS-CSV-OPT = "y"
+       		OR WS-CSV-OPT = "N" OR WS-CSV-OPT = "n"
+       			DISPLAY "INVALID CHOICE. ENTER Y OR N: "
+       			ACCEPT WS-CSV-OPT
+       		END-PERFORM.
+       		IF (WS-CSV-OPT = "Y" OR WS-CSV-OPT = "y")
+       			OPEN OUTPUT CSVFILE
+       			MOVE SPACES TO CSV-REC
+       			STRING "TRANSNO,CLNAME,LOA,NOMON,INTEREST,TLOAN"
+       				DELIMITED BY SIZE INTO CSV-REC
+       			WRITE CSV-REC
+       		END-IF.
+       	END-CSV-PROMPT-RTN.
+       	CSV-WRITE-RTN.
+       	 IF (WS-CSV-OPT = "Y" OR WS-CSV-OPT = "y")
+       	  MOVE SPACES TO CSV-REC
+       	  STRING FUNCTION TRIM(W-TRANSNO-DISP) DELIMITED BY SIZE
+       	   "," DELIMITED BY SIZE
+       	   FUNCTION TRIM(W-CLNAME) DELIMITED BY SIZE
+       	   "," DELIMITED BY SIZE
+       	   FUNCTION TRIM(W-LOA-DISPLAY) DELIMITED BY SIZE
+       	   "," DELIMITED BY SIZE
+       	   FUNCTION TRIM(W-NOMON-DISP) DELIMITED BY SIZE
+       	   "," DELIMITED BY SIZE
+       	   FUNCTION TRIM(W-INT-DISP) DELIMITED BY SIZE
+       	   "," DELIMITED BY SIZE
+       	   FUNCTION TRIM(W-TLOAN-DISP) DELIMITED BY SIZE
+       	   INTO CSV-REC
+       	  WRITE CSV-REC
+       	 END-IF.
+       	END-CSV-WRITE-RTN.
