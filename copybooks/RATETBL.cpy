@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Externalized interest-rate brackets for COMPUTE-RTN, keyed off
+      * the NOMON-TIER-n 88-level conditions declared in LOANREC.cpy.
+      ******************************************************************
+       77  RATE-TIER-1		PIC V99 VALUE .03.
+       77  RATE-TIER-2		PIC V99 VALUE .04.
+       77  RATE-TIER-3		PIC V99 VALUE .05.
+       77  RATE-TIER-4		PIC V99 VALUE .01.
