@@ -0,0 +1,21 @@
+      ******************************************************************
+      * SD record for the loan-report SORT (request 011 sort-order
+      * prompt).  Same byte layout as LOAN-REC/W-LOAN-REC so RETURN ...
+      * INTO W-LOAN-REC lines up with the existing WRITE/REWRITE ...
+      * FROM raw-byte-copy convention.
+      ******************************************************************
+       01  SRT-LOAN-REC.
+        05 SRT-TRANSNO		PIC 9(5).
+        05 SRT-CLNAME		PIC X(20).
+        05 SRT-ADDRS		PIC X(15).
+        05 SRT-TELNO		PIC 9(7).
+        05 SRT-LOA		PIC 99999V99.
+        05 SRT-NOMON		PIC 9(2).
+        05 SRT-INTEREST	PIC 9999V99.
+        05 SRT-TLOAN		PIC 99999V99.
+        05 SRT-DATEGRANTED	PIC 9(8).
+        05 SRT-DUEDATE		PIC 9(8).
+        05 SRT-ITEM-DESC	PIC X(20).
+        05 SRT-ITEM-CATEGORY	PIC X(10).
+        05 SRT-APPRAISED-VALUE	PIC 99999V99.
+        05 SRT-LOAN-STATUS	PIC X(10).
