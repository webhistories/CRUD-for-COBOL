@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Shared LOAN-REC layout used by the LOANFILE FD in all four
+      * MACHINE programs.  TRANSNO is the indexed file's RECORD KEY.
+      ******************************************************************
+       01  LOAN-REC.
+       	 05 TRANSNO		PIC 9(5).
+       	 05 CLNAME 		PIC X(20).
+       	 05 ADDRS 		PIC X(15).
+       	 05 TELNO		PIC 9(7).
+       	 05 LOA			PIC 99999V99.
+       	 05 DECIMAL REDEFINES LOA PIC 9(5)V99.
+       	 05 NOMON		PIC 9(2).
+       		 88 NOMON-TIER-1 VALUE 1 THRU 4.
+       		 88 NOMON-TIER-2 VALUE 5 THRU 8.
+       		 88 NOMON-TIER-3 VALUE 9 THRU 12.
+       		 88 NOMON-TIER-4 VALUE 13 THRU 99.
+       	 05 INTEREST 	PIC 9999V99.
+       	 05 DECI REDEFINES INTEREST PIC 9(4)V99.
+       	 05 TLOAN		PIC 99999V99.
+       	 05 DEC REDEFINES TLOAN PIC 9(5)V99.
+       	 05 DATEGRANTED	PIC 9(8).
+       	 05 DUEDATE		PIC 9(8).
+       	 05 ITEM-DESC		PIC X(20).
+       	 05 ITEM-CATEGORY	PIC X(10).
+       	 05 APPRAISED-VALUE	PIC 99999V99.
+       	 05 LOAN-STATUS		PIC X(10).
