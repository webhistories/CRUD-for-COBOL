@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Shared W-LOAN-REC layout - working-storage mirror of LOAN-REC,
+      * used as the ACCEPT/DISPLAY work area in all four MACHINE
+      * programs (REWRITE/WRITE ... FROM W-LOAN-REC).
+      ******************************************************************
+       01  W-LOAN-REC.
+       	 05 W-TRANSNO	PIC 9(5).
+       	 05 W-CLNAME 	PIC X(20).
+       	 05 W-ADDRS 	PIC X(15).
+       	 05 W-TELNO		PIC 9(7).
+       	 05 W-LOA		PIC 9(7).
+       	 05 W-DECIMAL REDEFINES W-LOA PIC 9(5)V99.
+       	 05 W-NOMON		PIC Z(2).
+       	 05 W-INTEREST 	PIC 9(6).
+       	 05 W-DECI REDEFINES W-INTEREST PIC 9(4)V99.
+       	 05 W-TLOAN		PIC 9(7).
+       	 05 W-DEC REDEFINES W-TLOAN PIC 9(5)V99.
+       	 05 W-DATEGRANTED	PIC 9(8).
+       	 05 W-DUEDATE		PIC 9(8).
+       	 05 W-ITEM-DESC	PIC X(20).
+       	 05 W-ITEM-CATEGORY	PIC X(10).
+       	 05 W-APPRAISED-VALUE	PIC 9(7).
+       	 05 W-APPR-DEC REDEFINES W-APPRAISED-VALUE PIC 9(5)V99.
+       	 05 W-LOAN-STATUS	PIC X(10).
