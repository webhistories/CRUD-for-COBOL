@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       	PROGRAM-ID. MACHINE6.
+       	AUTHOR. CS2-2-GROUP8.
+       DATE-WRITTEN.  08AUG2026
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       	 SELECT LOANFILE ASSIGN TO DISK
+       	 ORGANIZATION IS INDEXED
+       	 ACCESS MODE IS DYNAMIC
+       	 RECORD KEY IS TRANSNO
+       	 FILE STATUS IS WS-LOANFILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOANFILE
+       	 LABEL RECORD IS STANDARD
+       	 VALUE OF FILE-ID IS "LOAN.Dat"
+       	 DATA RECORD IS LOAN-REC.
+       COPY LOANREC.
+       WORKING-STORAGE SECTION.
+       COPY WLOANREC.
+       01 W-TRANSNO-DISP	PIC ZZZ99.
+       77 RCTR			PIC 9(3).
+       77 RESP			PIC A.
+       77 WS-LOANFILE-STATUS PIC XX.
+       77 WS-TODAY		PIC 9(8).
+       77 WS-DAYS-PAST-DUE	PIC S9(6).
+       77 WS-GRACE-DAYS	PIC 9(3) VALUE 30.
+       77 WS-CURCTR		PIC 9(5).
+       77 WS-OVERCTR		PIC 9(5).
+       77 WS-FORFCTR		PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+       	OPEN I-O LOANFILE.
+       	MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+       	MOVE 0 TO RCTR.
+       	MOVE 0 TO WS-CURCTR.
+       	MOVE 0 TO WS-OVERCTR.
+       	MOVE 0 TO WS-FORFCTR.
+       	DISPLAY "<@@@@@ LOAN AGING BATCH JOB @@@@@>".
+       	READ LOANFILE NEXT RECORD INTO W-LOAN-REC AT END
+       		MOVE "N" TO RESP.
+       	IF (RESP NOT = "N")
+       		MOVE "Y" TO RESP
+       	END-IF.
+       	PERFORM AGE-REC-RTN THRU END-AGE-REC-RTN
+       			UNTIL RESP = "N".
+       	PERFORM FOOTER-RTN THRU END-FOOTER-RTN.
+       	CLOSE LOANFILE.
+       	STOP RUN.
+       AGE-REC-RTN.
+       	ADD 1 TO RCTR.
+       	IF (W-DUEDATE >= WS-TODAY)
+       		MOVE "CURRENT" TO W-LOAN-STATUS
+       		ADD 1 TO WS-CURCTR
+       	ELSE
+       		COMPUTE WS-DAYS-PAST-DUE =
+       			FUNCTION INTEGER-OF-DATE(WS-TODAY) -
+       			FUNCTION INTEGER-OF-DATE(W-DUEDATE)
+       		IF (WS-DAYS-PAST-DUE > WS-GRACE-DAYS)
+       			MOVE "FORFEITED" TO W-LOAN-STATUS
+       			ADD 1 TO WS-FORFCTR
+       		ELSE
+       			MOVE "OVERDUE" TO W-LOAN-STATUS
+       			ADD 1 TO WS-OVERCTR
+       		END-IF
+       	END-IF.
+       	MOVE W-TRANSNO TO TRANSNO.
+       	REWRITE LOAN-REC FROM W-LOAN-REC
+       		INVALID KEY
+       		DISPLAY "REWRITE FAILED FOR TRANS. NO. " W-TRANSNO
+       	END-REWRITE.
+       	MOVE W-TRANSNO TO W-TRANSNO-DISP.
+       	DISPLAY W-TRANSNO-DISP "  " W-CLNAME "  " W-LOAN-STATUS.
+       	READ LOANFILE NEXT RECORD INTO W-LOAN-REC AT END
+       		MOVE "N" TO RESP.
+       END-AGE-REC-RTN.
+       FOOTER-RTN.
+       	DISPLAY " ".
+       	DISPLAY "RECORDS PROCESSED: " RCTR.
+       	DISPLAY "CURRENT: " WS-CURCTR "   OVERDUE: " WS-OVERCTR
+       		"   FORFEITED: " WS-FORFCTR.
+       END-FOOTER-RTN.
